@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANRPT.
+000300 AUTHOR. D-TEAGUE.
+000400 INSTALLATION. LOAN-SERVICING-BATCH.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  ---------- ----  ----------------------------------------    *
+001100*  08/09/2026  DT   ORIGINAL VERSION.  READS THE OUTPUT OF A     *
+001200*                   PROCESS RUN AND PRINTS CONTROL TOTALS PLUS   *
+001300*                   A LISTING OF LOANS THAT COMPLETED TODAY.     *
+001400*  08/09/2026  DT   DAILYOUT-FILE IS NOW READ AS AN INDEXED      *
+001500*                   FILE, KEYED ON OUT-LOAN-ID, SINCE PROCESS    *
+001600*                   NOW WRITES daily_update_file.txt THAT WAY    *
+001700*                   SO LOANINQ CAN LOOK UP A SINGLE LOAN.  READ  *
+001800*                   HERE STAYS SEQUENTIAL SO TOTALS STILL COVER  *
+001900*                   EVERY RECORD IN KEY ORDER.                   *
+002000*================================================================*
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT DAILYOUT-FILE
+002600            ASSIGN TO 'daily_update_file.txt'
+002700            ORGANIZATION IS INDEXED
+002800            ACCESS MODE IS SEQUENTIAL
+002900            RECORD KEY IS OUT-LOAN-ID.
+003000
+003100     SELECT REPORT-FILE ASSIGN TO 'loan_report.txt'
+003200            ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DAILYOUT-FILE.
+003700     COPY OUTREC.
+003800
+003900 FD  REPORT-FILE.
+004000 01  REPORT-LINE             PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-EOF                  PIC X VALUE 'N'.
+004400     88 AT-END-OF-DAILYOUT-FILE   VALUE 'Y'.
+004500 77  WS-READ-COUNT           PIC 9(06) VALUE ZERO.
+004600 77  WS-COMPLETED-COUNT      PIC 9(06) VALUE ZERO.
+004700 77  WS-TOTAL-AMOUNT         PIC 9(14) VALUE ZERO.
+004800 77  WS-TOTAL-LEFT           PIC 9(14) VALUE ZERO.
+004900
+005000 01  WS-HEADING-1.
+005100     05 FILLER               PIC X(20) VALUE 'DAILY LOAN SUMMARY'.
+005200
+005300 01  WS-HEADING-2.
+005400     05 FILLER               PIC X(30)
+005500            VALUE 'LOANS COMPLETED TODAY'.
+005600
+005700 01  WS-DETAIL-LINE.
+005800     05 DL-CAPTION            PIC X(10) VALUE '  LOAN ID '.
+005900     05 DL-LOAN-ID            PIC X(03).
+006000     05 FILLER                PIC X(05) VALUE SPACES.
+006100     05 DL-AMOUNT-CAP         PIC X(08) VALUE 'AMOUNT: '.
+006200     05 DL-LOAN-AMOUNT        PIC Z(11)9.
+006300
+006400 01  WS-TOTAL-LINE.
+006500     05 TL-CAPTION            PIC X(30).
+006600     05 TL-VALUE               PIC Z(13)9.
+006700
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007100     PERFORM 2000-READ-AND-ACCUMULATE THRU 2000-EXIT
+007200             UNTIL AT-END-OF-DAILYOUT-FILE
+007300     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT
+007400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007500     STOP RUN.
+007600
+007700 1000-INITIALIZE.
+007800     OPEN INPUT DAILYOUT-FILE
+007900     OPEN OUTPUT REPORT-FILE
+008000     MOVE WS-HEADING-1 TO REPORT-LINE
+008100     WRITE REPORT-LINE
+008200     MOVE SPACES TO REPORT-LINE
+008300     WRITE REPORT-LINE.
+008400 1000-EXIT.
+008500     EXIT.
+008600
+008700*----------------------------------------------------------------*
+008800*  2000-READ-AND-ACCUMULATE                                     *
+008900*  READS ONE OUTPUT-RECORD, ROLLS IT INTO THE CONTROL TOTALS,    *
+009000*  AND LISTS IT IF THE LOAN COMPLETED TODAY.                    *
+009100*----------------------------------------------------------------*
+009200 2000-READ-AND-ACCUMULATE.
+009300     READ DAILYOUT-FILE
+009400         AT END
+009500             MOVE 'Y' TO WS-EOF
+009600             GO TO 2000-EXIT
+009700     END-READ
+009800
+009900     ADD 1 TO WS-READ-COUNT
+010000     ADD OUT-LOAN-AMOUNT TO WS-TOTAL-AMOUNT
+010100     ADD OUT-LOAN-LEFT TO WS-TOTAL-LEFT
+010200
+010300     IF OUT-LOAN-COMPLETED = 'Y'
+010400         ADD 1 TO WS-COMPLETED-COUNT
+010500         PERFORM 2100-PRINT-COMPLETED-LOAN THRU 2100-EXIT
+010600     END-IF.
+010700 2000-EXIT.
+010800     EXIT.
+010900
+011000 2100-PRINT-COMPLETED-LOAN.
+011100     IF WS-COMPLETED-COUNT = 1
+011200         MOVE WS-HEADING-2 TO REPORT-LINE
+011300         WRITE REPORT-LINE
+011400     END-IF
+011500     MOVE SPACES TO WS-DETAIL-LINE
+011600     MOVE '  LOAN ID ' TO DL-CAPTION
+011700     MOVE OUT-LOAN-ID TO DL-LOAN-ID
+011800     MOVE 'AMOUNT: ' TO DL-AMOUNT-CAP
+011900     MOVE OUT-LOAN-AMOUNT TO DL-LOAN-AMOUNT
+012000     MOVE WS-DETAIL-LINE TO REPORT-LINE
+012100     WRITE REPORT-LINE.
+012200 2100-EXIT.
+012300     EXIT.
+012400
+012500*----------------------------------------------------------------*
+012600*  8000-PRINT-TOTALS                                            *
+012700*----------------------------------------------------------------*
+012800 8000-PRINT-TOTALS.
+012900     MOVE SPACES TO REPORT-LINE
+013000     WRITE REPORT-LINE
+013100
+013200     MOVE SPACES TO WS-TOTAL-LINE
+013300     MOVE 'RECORDS READ..............' TO TL-CAPTION
+013400     MOVE WS-READ-COUNT TO TL-VALUE
+013500     MOVE WS-TOTAL-LINE TO REPORT-LINE
+013600     WRITE REPORT-LINE
+013700
+013800     MOVE SPACES TO WS-TOTAL-LINE
+013900     MOVE 'LOANS COMPLETED............' TO TL-CAPTION
+014000     MOVE WS-COMPLETED-COUNT TO TL-VALUE
+014100     MOVE WS-TOTAL-LINE TO REPORT-LINE
+014200     WRITE REPORT-LINE
+014300
+014400     MOVE SPACES TO WS-TOTAL-LINE
+014500     MOVE 'TOTAL OUTSTANDING AMOUNT...' TO TL-CAPTION
+014600     MOVE WS-TOTAL-AMOUNT TO TL-VALUE
+014700     MOVE WS-TOTAL-LINE TO REPORT-LINE
+014800     WRITE REPORT-LINE
+014900
+015000     MOVE SPACES TO WS-TOTAL-LINE
+015100     MOVE 'TOTAL OUTSTANDING BALANCE..' TO TL-CAPTION
+015200     MOVE WS-TOTAL-LEFT TO TL-VALUE
+015300     MOVE WS-TOTAL-LINE TO REPORT-LINE
+015400     WRITE REPORT-LINE.
+015500 8000-EXIT.
+015600     EXIT.
+015700
+015800 9000-TERMINATE.
+015900     CLOSE DAILYOUT-FILE
+016000     CLOSE REPORT-FILE.
+016100 9000-EXIT.
+016200     EXIT.
