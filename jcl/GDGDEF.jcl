@@ -0,0 +1,15 @@
+//GDGDEF   JOB (LOAN),'D TEAGUE',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP JOB.  DEFINES THE GDG BASE THAT HOLDS EACH    *
+//* DAY'S LOAN.DAILY.FILE GENERATION.  RUN ONCE BEFORE LOADDLY   *
+//* OR PROCESS ARE EVER RUN AGAINST THE GDG.  SAFE TO RESUBMIT -  *
+//* IDCAMS RETURNS A DUP CONDITION IF THE BASE ALREADY EXISTS.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(LOAN.DAILY.FILE)        -
+              LIMIT(30)                    -
+              NOEMPTY                      -
+              SCRATCH)
+/*
