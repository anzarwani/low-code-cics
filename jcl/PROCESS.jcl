@@ -0,0 +1,19 @@
+//PROCESS  JOB (LOAN),'D TEAGUE',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY LOAN SERVICING RUN.  LOADDLY MUST HAVE ALREADY       *
+//* ROLLED TODAY'S FEED INTO THE NEXT LOAN.DAILY.FILE GENERATION *
+//* AND REFRESHED daily_file.txt FROM IT BEFORE THIS STEP RUNS.  *
+//* DDNAME DAILYGDG IS FOR TRACEABILITY/AUDIT ONLY - PROCESS     *
+//* ITSELF STILL OPENS daily_file.txt THROUGH ITS OWN ASSIGN.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROCESS
+//DAILYGDG DD   DSN=LOAN.DAILY.FILE(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* TO REPROCESS OR TRACE A PRIOR DAY'S FEED: CHANGING DAILYGDG'S
+//* DSN HERE HAS NO EFFECT ON WHAT PROCESS ACTUALLY READS - IT ONLY
+//* OPENS daily_file.txt.  INSTEAD, RERUN LOADDLY'S STEP020 (THE
+//* IEBGENER THAT COPIES A GENERATION DOWN TO daily_file.txt) AGAINST
+//* THE DESIRED GENERATION, E.G. DSN=LOAN.DAILY.FILE(-2),DISP=SHR AS
+//* SYSUT1, THEN RESUBMIT THIS JOB.
+//*
