@@ -0,0 +1,28 @@
+//LOADDLY  JOB (LOAN),'D TEAGUE',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS AHEAD OF PROCESS EACH NIGHT.  TAKES THE DAY'S INCOMING  *
+//* LOAN TRANSMISSION (LOAN.DAILY.XMIT, DROPPED BY THE UPSTREAM   *
+//* FEED) AND ROLLS IT INTO THE NEXT LOAN.DAILY.FILE GENERATION  *
+//* SO EVERY DAY'S INPUT IS RETAINED AND CAN BE TRACED BACK TO,   *
+//* OR REPROCESSED FROM, ANY PRIOR DAY'S FEED ON DEMAND.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=LOAN.DAILY.XMIT,DISP=(OLD,KEEP)
+//SYSUT2   DD   DSN=LOAN.DAILY.FILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=80,BLKSIZE=8000,RECFM=FB),
+//             SPACE=(TRK,(10,5),RLSE)
+//SYSIN    DD   DUMMY
+//*--------------------------------------------------------------*
+//* STEP020 DROPS THE GENERATION JUST CREATED INTO daily_file.txt *
+//* SO PROCESS PICKS IT UP THROUGH ITS EXISTING FILE ASSIGNMENT  *
+//* WITHOUT ANY CHANGE TO PROCESS.CBL ITSELF.                    *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=LOAN.DAILY.FILE(0),DISP=(OLD,KEEP)
+//SYSUT2   DD   PATH='./daily_file.txt',
+//             PATHDISP=(KEEP,KEEP),
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC)
+//SYSIN    DD   DUMMY
