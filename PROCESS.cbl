@@ -1,79 +1,523 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROCESS.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT DAILY-FILE ASSIGN TO 'daily_file.txt'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT OUT-FILE ASSIGN TO 'daily_update_file.txt'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  DAILY-FILE.
-       01  DAILY-RECORD.
-           05 LOAN-ID          PIC X(03).
-           05 FILLER           PIC X.
-           05 LOAN-AMOUNT      PIC 9(12).
-           05 FILLER           PIC X.
-           05 LOAN-LEFT        PIC 9(12).
-           05 FILLER           PIC X.
-           05 LOAN-TERM        PIC X(2).
-           05 FILLER           PIC X.
-           05 LOAN-COMPLETED   PIC X.
-
-       FD  OUT-FILE.
-       01  OUTPUT-RECORD.
-           05 OUT-LOAN-ID          PIC X(03).
-           05 FILLER               PIC X.
-           05 OUT-LOAN-AMOUNT      PIC 9(12).
-           05 FILLER               PIC X.
-           05 OUT-LOAN-LEFT        PIC 9(12).
-           05 FILLER               PIC X.
-           05 OUT-LOAN-TERM        PIC X(2).
-           05 FILLER               PIC X.
-           05 OUT-LOAN-COMPLETED   PIC X.
-       
-       WORKING-STORAGE SECTION.
-       01  WS-EOF           PIC X VALUE 'N'.
-       01  WS-READ-CODE     PIC 99.
-       01  EMI PIC 9(12) VALUE ZEROS.
-       01  WS-TEMP       PIC 9(12).
-       
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT DAILY-FILE
-           OPEN OUTPUT OUT-FILE
-           PERFORM PROCESS-LOAN UNTIL WS-EOF = 'Y'
-           CLOSE DAILY-FILE
-           STOP RUN.
-       
-       PROCESS-LOAN.
-           READ DAILY-FILE
-                AT END MOVE 'Y' TO WS-EOF
-                NOT AT END
-      *          DISPLAY "LOAN TERM : " LOAN-TERM
-                 DIVIDE LOAN-AMOUNT BY LOAN-TERM GIVING EMI
-                   
-                   COMPUTE WS-TEMP = LOAN-LEFT - EMI 
-
-                    IF WS-TEMP = ZERO OR LOAN-LEFT = ZERO
-                       MOVE DAILY-RECORD TO OUTPUT-RECORD
-                       MOVE WS-TEMP TO OUT-LOAN-LEFT
-                       MOVE LOAN-LEFT TO OUT-LOAN-AMOUNT
-                      
-                       MOVE 'Y' TO OUT-LOAN-COMPLETED
-                       WRITE OUTPUT-RECORD
-                    ELSE 
-                       MOVE DAILY-RECORD TO OUTPUT-RECORD
-                       MOVE WS-TEMP TO OUT-LOAN-LEFT
-                       SUBTRACT 1 FROM OUT-LOAN-TERM
-                       MOVE LOAN-LEFT TO OUT-LOAN-AMOUNT
-                      
-                       
-                       WRITE OUTPUT-RECORD
-                       
-           END-READ.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROCESS.
+000300 AUTHOR. D-TEAGUE.
+000400 INSTALLATION. LOAN-SERVICING-BATCH.
+000500 DATE-WRITTEN. 01/04/2019.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  ---------- ----  ----------------------------------------    *
+001100*  01/04/2019  DT   ORIGINAL FLAT-DIVISION EMI VERSION.          *
+001200*  08/09/2026  DT   EMI NOW AMORTIZED OFF LOAN-RATE INSTEAD OF A *
+001300*                   STRAIGHT DIVISION, WITH THE PRINCIPAL AND    *
+001400*                   INTEREST PORTIONS BROKEN OUT ON THE OUTPUT.  *
+001500*  08/09/2026  DT   ADDED CHECKPOINT/RESTART CONTROL SO A RERUN  *
+001600*                   AFTER AN ABEND RESUMES PAST THE LOANS        *
+001700*                   ALREADY WRITTEN INSTEAD OF REPROCESSING THE  *
+001800*                   WHOLE DAILY FEED.  PROCEDURE DIVISION MOVED  *
+001900*                   TO NUMBERED PARAGRAPHS TO CARRY THE NEW      *
+002000*                   INITIALIZE/TERMINATE LOGIC.                  *
+002100*  08/09/2026  DT   EACH RUN NOW APPENDS TODAY'S ACTIVITY TO A   *
+002200*                   LOAN-HISTORY FILE INSTEAD OF LETTING IT GO   *
+002300*                   AWAY WHEN OUT-FILE IS OVERWRITTEN TOMORROW.  *
+002400*  08/09/2026  DT   BAD DAILY-RECORDS (BAD TERM/AMOUNT/LEFT) ARE *
+002500*                   NOW REJECTED TO EXCEPTION-FILE WITH A REASON *
+002600*                   CODE INSTEAD OF ABENDING THE WHOLE RUN.      *
+002700*  08/09/2026  DT   OUTPUT NOW CARRIES BORROWER NAME AND BRANCH  *
+002800*                   LOOKED UP FROM A NEW BORROWER-MASTER FILE    *
+002900*                   KEYED ON LOAN-ID, INSTEAD OF A BARE LOAN ID. *
+003000*  08/09/2026  DT   ADDED A GL-EXTRACT-FILE RECORD PER LOAN SO   *
+003100*                   FINANCE CAN POST PRINCIPAL/INTEREST TO THE   *
+003200*                   LEDGER WITHOUT RE-DERIVING IT BY HAND.       *
+003300*  08/09/2026  DT   A MID-CYCLE PREPAYMENT AGAINST A LOAN NOW    *
+003400*                   REDUCES LOAN-LEFT AND SHORTENS THE REMAINING *
+003500*                   TERM BEFORE THE EMI IS COMPUTED, INSTEAD OF  *
+003600*                   REQUIRING A HAND-EDIT OF TOMORROW'S FEED.    *
+003700*================================================================*
+003800*
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT DAILY-FILE ASSIGN TO 'daily_file.txt'
+004300            ORGANIZATION IS LINE SEQUENTIAL.
+004400
+004500     SELECT OUT-FILE
+004600            ASSIGN TO 'daily_update_file.txt'
+004700            ORGANIZATION IS INDEXED
+004800            ACCESS MODE IS RANDOM
+004900            RECORD KEY IS OUT-LOAN-ID.
+005000
+005100     SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint_file.txt'
+005200            ORGANIZATION IS LINE SEQUENTIAL
+005300            FILE STATUS IS WS-CKPT-STATUS.
+005400
+005500     SELECT LOAN-HISTORY-FILE ASSIGN TO 'loan_history_file.txt'
+005600            ORGANIZATION IS LINE SEQUENTIAL.
+005700
+005800     SELECT EXCEPTION-FILE ASSIGN TO 'exception_file.txt'
+005900            ORGANIZATION IS LINE SEQUENTIAL.
+006000
+006100     SELECT BORROWER-MASTER-FILE
+006200            ASSIGN TO 'borrower_master_file.txt'
+006300            ORGANIZATION IS INDEXED
+006400            ACCESS MODE IS RANDOM
+006500            RECORD KEY IS BM-LOAN-ID.
+006600
+006700     SELECT GL-EXTRACT-FILE ASSIGN TO 'gl_extract_file.txt'
+006800            ORGANIZATION IS LINE SEQUENTIAL.
+006900
+007000     SELECT PREPAYMENT-FILE
+007100            ASSIGN TO 'prepayment_file.txt'
+007200            ORGANIZATION IS INDEXED
+007300            ACCESS MODE IS RANDOM
+007400            RECORD KEY IS PP-LOAN-ID.
+007500
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800 FD  DAILY-FILE.
+007900     COPY DLYREC.
+008000
+008100 FD  OUT-FILE.
+008200     COPY OUTREC.
+008300
+008400 FD  CHECKPOINT-FILE.
+008500     COPY CHKPTREC.
+008600
+008700 FD  LOAN-HISTORY-FILE.
+008800     COPY HISTREC.
+008900
+009000 FD  EXCEPTION-FILE.
+009100     COPY EXCPREC.
+009200
+009300 FD  BORROWER-MASTER-FILE.
+009400     COPY BORRMAST.
+009500
+009600 FD  GL-EXTRACT-FILE.
+009700     COPY GLEXTR.
+009800
+009900 FD  PREPAYMENT-FILE.
+010000     COPY PREPAYRC.
+010100
+010200 WORKING-STORAGE SECTION.
+010300 01  WS-VALID-SW         PIC X VALUE 'Y'.
+010400     88 RECORD-IS-VALID             VALUE 'Y'.
+010500     88 RECORD-IS-INVALID           VALUE 'N'.
+010600 01  WS-EOF              PIC X VALUE 'N'.
+010700     88 AT-END-OF-DAILY-FILE        VALUE 'Y'.
+010800 01  WS-RESTART-SW       PIC X VALUE 'N'.
+010900     88 RESTART-IN-PROGRESS         VALUE 'Y'.
+011000 01  WS-SKIP-SW          PIC X VALUE 'N'.
+011100     88 SKIP-TO-CHECKPOINT-DONE     VALUE 'Y'.
+011200 01  WS-CKPT-EOF-SW      PIC X VALUE 'N'.
+011300     88 AT-END-OF-CHECKPOINT-FILE   VALUE 'Y'.
+011400 01  WS-CKPT-STATUS      PIC XX.
+011500 01  WS-READ-CODE        PIC 99.
+011600 77  WS-EMI              PIC 9(12) VALUE ZEROS.
+011700 77  WS-TEMP             PIC 9(12).
+011800 77  WS-TERM-NUM         PIC 9(02) VALUE ZERO.
+011900 77  WS-MONTHLY-RATE     PIC 9(01)V9(08) VALUE ZERO.
+012000 77  WS-RATE-FACTOR      PIC 9(09)V9(08) VALUE ZERO.
+012100 77  WS-PRINCIPAL-AMT    PIC 9(12) VALUE ZERO.
+012200 77  WS-INTEREST-AMT     PIC 9(12) VALUE ZERO.
+012300 77  WS-LAST-CKPT-ID     PIC X(03) VALUE SPACES.
+012400 77  WS-WRITE-COUNT      PIC 9(06) VALUE ZERO.
+012500 77  WS-CKPT-INTERVAL    PIC 9(06) VALUE 1.
+012600 77  WS-RUN-DATE         PIC 9(08) VALUE ZERO.
+012700 77  WS-REASON-CODE      PIC X(04) VALUE SPACES.
+012800 77  WS-REASON-TEXT      PIC X(30) VALUE SPACES.
+012900 77  WS-GL-PRINCIPAL-ACCT PIC X(08) VALUE '1000-100'.
+013000 77  WS-GL-INTEREST-ACCT  PIC X(08) VALUE '4000-200'.
+013100 77  WS-PREPAY-AMT        PIC 9(12) VALUE ZERO.
+013200 77  WS-PREPAY-APPLIED    PIC 9(12) VALUE ZERO.
+013300 77  WS-OLD-LOAN-LEFT     PIC 9(12) VALUE ZERO.
+013400 77  WS-BEGINNING-BALANCE PIC 9(12) VALUE ZERO.
+013500
+013600 PROCEDURE DIVISION.
+013700 0000-MAINLINE.
+013800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013900     PERFORM 2000-PROCESS-LOAN THRU 2000-EXIT
+014000             UNTIL AT-END-OF-DAILY-FILE
+014100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+014200     STOP RUN.
+014300
+014400*----------------------------------------------------------------*
+014500*  1000-INITIALIZE                                              *
+014600*  OPENS THE DAILY AND OUTPUT FILES, CHECKS FOR A CHECKPOINT     *
+014700*  LEFT BY A RUN THAT DID NOT FINISH, AND IF ONE IS FOUND SKIPS  *
+014800*  DAILY-FILE PAST THE LOANS ALREADY WRITTEN BEFORE THE MAIN     *
+014900*  PROCESSING LOOP STARTS.                                      *
+015000*----------------------------------------------------------------*
+015100 1000-INITIALIZE.
+015200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+015300     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+015400     OPEN INPUT DAILY-FILE
+015500     IF RESTART-IN-PROGRESS
+015600         OPEN I-O OUT-FILE
+015700         OPEN EXTEND EXCEPTION-FILE
+015800         OPEN EXTEND GL-EXTRACT-FILE
+015900     ELSE
+016000         OPEN OUTPUT OUT-FILE
+016100         OPEN OUTPUT EXCEPTION-FILE
+016200         OPEN OUTPUT GL-EXTRACT-FILE
+016300     END-IF
+016400     OPEN OUTPUT CHECKPOINT-FILE
+016500     OPEN EXTEND LOAN-HISTORY-FILE
+016600     OPEN INPUT BORROWER-MASTER-FILE
+016700     OPEN INPUT PREPAYMENT-FILE
+016800     IF RESTART-IN-PROGRESS
+016900         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+017000     END-IF.
+017100 1000-EXIT.
+017200     EXIT.
+017300
+017400 1100-CHECK-FOR-RESTART.
+017500     OPEN INPUT CHECKPOINT-FILE
+017600     IF WS-CKPT-STATUS = '00'
+017700         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+017800             UNTIL AT-END-OF-CHECKPOINT-FILE
+017900         CLOSE CHECKPOINT-FILE
+018000     END-IF.
+018100 1100-EXIT.
+018200     EXIT.
+018300
+018400 1110-READ-CHECKPOINT.
+018500     READ CHECKPOINT-FILE
+018600         AT END
+018700             MOVE 'Y' TO WS-CKPT-EOF-SW
+018800         NOT AT END
+018900             MOVE 'Y' TO WS-RESTART-SW
+019000             MOVE CKPT-LAST-LOAN-ID TO WS-LAST-CKPT-ID
+019100     END-READ.
+019200 1110-EXIT.
+019300     EXIT.
+019400
+019500 1200-SKIP-TO-CHECKPOINT.
+019600     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+019700         UNTIL SKIP-TO-CHECKPOINT-DONE OR AT-END-OF-DAILY-FILE.
+019800 1200-EXIT.
+019900     EXIT.
+020000
+020100 1210-SKIP-ONE-RECORD.
+020200     READ DAILY-FILE
+020300         AT END
+020400             MOVE 'Y' TO WS-EOF
+020500         NOT AT END
+020600             IF LOAN-ID = WS-LAST-CKPT-ID
+020700                 MOVE 'Y' TO WS-SKIP-SW
+020800             END-IF
+020900     END-READ.
+021000 1210-EXIT.
+021100     EXIT.
+021200
+021300*----------------------------------------------------------------*
+021400*  2000-PROCESS-LOAN                                            *
+021500*  READS ONE DAILY-RECORD, APPLIES ONE EMI CYCLE, WRITES THE    *
+021600*  RESULT TO OUT-FILE, AND DROPS A CHECKPOINT EVERY              *
+021700*  WS-CKPT-INTERVAL WRITES SO A RERUN CAN RESUME HERE.           *
+021800*----------------------------------------------------------------*
+021900 2000-PROCESS-LOAN.
+022000     READ DAILY-FILE
+022100         AT END
+022200             MOVE 'Y' TO WS-EOF
+022300             GO TO 2000-EXIT
+022400     END-READ
+022500
+022600     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+022700     IF RECORD-IS-INVALID
+022800         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+022900         GO TO 2000-EXIT
+023000     END-IF
+023100
+023200     PERFORM 2400-LOOKUP-BORROWER THRU 2400-EXIT
+023300
+023400     MOVE LOAN-TERM TO WS-TERM-NUM
+023500     MOVE LOAN-LEFT TO WS-BEGINNING-BALANCE
+023600     PERFORM 2450-APPLY-PREPAYMENT THRU 2450-EXIT
+023700
+023800     IF LOAN-LEFT = ZERO
+023900         MOVE ZERO TO WS-EMI
+024000         MOVE ZERO TO WS-PRINCIPAL-AMT
+024100         MOVE ZERO TO WS-INTEREST-AMT
+024200     ELSE
+024300         PERFORM 2500-COMPUTE-EMI THRU 2500-EXIT
+024400         IF RECORD-IS-INVALID
+024500             PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+024600             GO TO 2000-EXIT
+024700         END-IF
+024800     END-IF
+024900
+025000     COMPUTE WS-TEMP = LOAN-LEFT - WS-PRINCIPAL-AMT
+025100     ADD WS-PREPAY-APPLIED TO WS-PRINCIPAL-AMT
+025200
+025300     MOVE DAILY-RECORD TO OUTPUT-RECORD
+025400     MOVE WS-BEGINNING-BALANCE TO OUT-LOAN-AMOUNT
+025500     MOVE WS-TEMP TO OUT-LOAN-LEFT
+025600     MOVE WS-PRINCIPAL-AMT TO OUT-LOAN-PRINCIPAL
+025700     MOVE WS-INTEREST-AMT TO OUT-LOAN-INTEREST
+025800     MOVE BM-BORROWER-NAME TO OUT-BORROWER-NAME
+025900     MOVE BM-BRANCH-CODE TO OUT-BRANCH-CODE
+026000
+026100     IF WS-TEMP = ZERO OR LOAN-LEFT = ZERO
+026200         MOVE 'Y' TO OUT-LOAN-COMPLETED
+026300         MOVE WS-TERM-NUM TO OUT-LOAN-TERM
+026400     ELSE
+026500         SUBTRACT 1 FROM WS-TERM-NUM
+026600         MOVE WS-TERM-NUM TO OUT-LOAN-TERM
+026700     END-IF
+026800
+026900     WRITE OUTPUT-RECORD
+027000         INVALID KEY
+027100             MOVE 'BL05' TO WS-REASON-CODE
+027200             MOVE 'DUPLICATE LOAN ID' TO WS-REASON-TEXT
+027300             PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+027400             GO TO 2000-EXIT
+027500     END-WRITE
+027600
+027700     PERFORM 2800-WRITE-HISTORY THRU 2800-EXIT
+027800
+027900     PERFORM 2900-WRITE-GL-EXTRACT THRU 2900-EXIT
+028000
+028100     PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT.
+028200 2000-EXIT.
+028300     EXIT.
+028400
+028500*----------------------------------------------------------------*
+028600*  2050-VALIDATE-RECORD                                         *
+028700*  CHECKS LOAN-TERM, LOAN-AMOUNT AND LOAN-LEFT FOR SANITY BEFORE *
+028800*  THE EMI COMPUTATION IS EVER ATTEMPTED, SO A MIS-PUNCHED CARD  *
+028900*  GETS ROUTED TO EXCEPTION-FILE INSTEAD OF ABENDING THE RUN.    *
+029000*----------------------------------------------------------------*
+029100 2050-VALIDATE-RECORD.
+029200     MOVE 'Y' TO WS-VALID-SW
+029300
+029400     IF LOAN-TERM NOT NUMERIC
+029500         MOVE 'N' TO WS-VALID-SW
+029600         MOVE 'BT01' TO WS-REASON-CODE
+029700         MOVE 'LOAN-TERM IS NOT NUMERIC' TO WS-REASON-TEXT
+029800         GO TO 2050-EXIT
+029900     END-IF
+030000
+030100     IF LOAN-TERM = ZERO
+030200         MOVE 'N' TO WS-VALID-SW
+030300         MOVE 'BT02' TO WS-REASON-CODE
+030400         MOVE 'LOAN-TERM IS ZERO' TO WS-REASON-TEXT
+030500         GO TO 2050-EXIT
+030600     END-IF
+030700
+030800     IF LOAN-AMOUNT NOT NUMERIC
+030900         MOVE 'N' TO WS-VALID-SW
+031000         MOVE 'BA01' TO WS-REASON-CODE
+031100         MOVE 'LOAN-AMOUNT IS NOT NUMERIC' TO WS-REASON-TEXT
+031200         GO TO 2050-EXIT
+031300     END-IF
+031400
+031500     IF LOAN-LEFT NOT NUMERIC
+031600         MOVE 'N' TO WS-VALID-SW
+031700         MOVE 'BL01' TO WS-REASON-CODE
+031800         MOVE 'LOAN-LEFT IS NOT NUMERIC' TO WS-REASON-TEXT
+031900         GO TO 2050-EXIT
+032000     END-IF
+032100
+032200     IF LOAN-RATE NOT NUMERIC
+032300         MOVE 'N' TO WS-VALID-SW
+032400         MOVE 'BR01' TO WS-REASON-CODE
+032500         MOVE 'LOAN-RATE IS NOT NUMERIC' TO WS-REASON-TEXT
+032600     END-IF.
+032700 2050-EXIT.
+032800     EXIT.
+032900
+033000*----------------------------------------------------------------*
+033100*  2060-WRITE-EXCEPTION                                         *
+033200*  WRITES THE REJECTED DAILY-RECORD AS-IS, PLUS THE REASON IT    *
+033300*  WAS REJECTED, SO THE RECORD CAN BE CORRECTED AND RESUBMITTED. *
+033400*----------------------------------------------------------------*
+033500 2060-WRITE-EXCEPTION.
+033600     MOVE LOAN-ID           TO EX-LOAN-ID
+033700     MOVE LOAN-AMOUNT       TO EX-LOAN-AMOUNT
+033800     MOVE LOAN-LEFT         TO EX-LOAN-LEFT
+033900     MOVE LOAN-TERM         TO EX-LOAN-TERM
+034000     MOVE LOAN-COMPLETED    TO EX-LOAN-COMPLETED
+034100     MOVE WS-REASON-CODE    TO EX-REASON-CODE
+034200     MOVE WS-REASON-TEXT    TO EX-REASON-TEXT
+034300     WRITE EXCEPTION-RECORD.
+034400 2060-EXIT.
+034500     EXIT.
+034600
+034700*----------------------------------------------------------------*
+034800*  2400-LOOKUP-BORROWER                                         *
+034900*  LOOKS UP THE BORROWER-MASTER RECORD FOR THIS LOAN-ID SO THE   *
+035000*  BORROWER NAME AND BRANCH CAN BE CARRIED ONTO OUTPUT-RECORD.   *
+035100*  A LOAN-ID WITH NO MASTER RECORD IS NOT TREATED AS AN ERROR -  *
+035200*  IT IS JUST LABELED UNKNOWN SO PROCESSING CONTINUES.           *
+035300*----------------------------------------------------------------*
+035400 2400-LOOKUP-BORROWER.
+035500     MOVE LOAN-ID TO BM-LOAN-ID
+035600     READ BORROWER-MASTER-FILE
+035700         INVALID KEY
+035800             MOVE 'UNKNOWN BORROWER'     TO BM-BORROWER-NAME
+035900             MOVE '0000'                 TO BM-BRANCH-CODE
+036000     END-READ.
+036100 2400-EXIT.
+036200     EXIT.
+036300
+036400*----------------------------------------------------------------*
+036500*  2450-APPLY-PREPAYMENT                                        *
+036600*  LOOKS UP TODAY'S PREPAYMENT-FILE FOR A LUMP-SUM PAYMENT       *
+036700*  AGAINST THIS LOAN-ID.  IF ONE EXISTS, IT IS SUBTRACTED FROM   *
+036800*  LOAN-LEFT AND THE REMAINING TERM IS SHORTENED IN PROPORTION   *
+036900*  TO THE BALANCE REDUCTION.  A PREPAYMENT THAT COVERS THE       *
+037000*  WHOLE BALANCE PAYS THE LOAN OFF, WITH NO TERM LEFT TO RUN.    *
+037100*  WS-PREPAY-APPLIED CARRIES THE AMOUNT ACTUALLY TAKEN OFF THE   *
+037200*  BALANCE BACK TO 2000-PROCESS-LOAN, WHICH FOLDS IT INTO        *
+037300*  WS-PRINCIPAL-AMT SO THE REPORTED PRINCIPAL RECONCILES WITH    *
+037400*  THE FULL DROP IN BALANCE, NOT JUST THE REGULAR EMI PORTION.   *
+037500*----------------------------------------------------------------*
+037600 2450-APPLY-PREPAYMENT.
+037700     MOVE ZERO TO WS-PREPAY-AMT
+037800     MOVE ZERO TO WS-PREPAY-APPLIED
+037900     MOVE LOAN-ID TO PP-LOAN-ID
+038000     READ PREPAYMENT-FILE
+038100         INVALID KEY
+038200             CONTINUE
+038300         NOT INVALID KEY
+038400             MOVE PP-AMOUNT TO WS-PREPAY-AMT
+038500     END-READ
+038600     IF WS-PREPAY-AMT = ZERO
+038700         GO TO 2450-EXIT
+038800     END-IF
+038900     MOVE LOAN-LEFT TO WS-OLD-LOAN-LEFT
+039000     IF WS-PREPAY-AMT >= LOAN-LEFT
+039100         MOVE WS-OLD-LOAN-LEFT TO WS-PREPAY-APPLIED
+039200         MOVE ZERO TO LOAN-LEFT
+039300         MOVE ZERO TO WS-TERM-NUM
+039400     ELSE
+039500         MOVE WS-PREPAY-AMT TO WS-PREPAY-APPLIED
+039600         SUBTRACT WS-PREPAY-AMT FROM LOAN-LEFT
+039700         COMPUTE WS-TERM-NUM ROUNDED =
+039800             (WS-TERM-NUM * LOAN-LEFT) / WS-OLD-LOAN-LEFT
+039900         IF WS-TERM-NUM < 1
+040000             MOVE 1 TO WS-TERM-NUM
+040100         END-IF
+040200     END-IF.
+040300 2450-EXIT.
+040400     EXIT.
+040500
+040600*----------------------------------------------------------------*
+040700*  2500-COMPUTE-EMI                                             *
+040800*  EMI = P*R*(1+R)**N / ((1+R)**N-1), WHERE R IS THE MONTHLY     *
+040900*  RATE AND N IS THE REMAINING TERM.  A ZERO LOAN-RATE FALLS     *
+041000*  BACK TO THE ORIGINAL STRAIGHT-LINE DIVISION.  INTEREST FOR    *
+041100*  THE PERIOD IS BALANCE TIMES THE MONTHLY RATE, AND PRINCIPAL   *
+041200*  IS WHAT IS LEFT OF THE EMI ONCE INTEREST IS TAKEN OUT.        *
+041300*----------------------------------------------------------------*
+041400 2500-COMPUTE-EMI.
+041500     IF LOAN-RATE = ZERO
+041600         DIVIDE LOAN-LEFT BY WS-TERM-NUM GIVING WS-EMI
+041700         MOVE ZERO TO WS-INTEREST-AMT
+041800         MOVE WS-EMI TO WS-PRINCIPAL-AMT
+041900     ELSE
+042000         COMPUTE WS-MONTHLY-RATE ROUNDED = (LOAN-RATE / 12) / 100
+042100         COMPUTE WS-RATE-FACTOR ROUNDED =
+042200             (1 + WS-MONTHLY-RATE) ** WS-TERM-NUM
+042300             ON SIZE ERROR
+042400                 MOVE 'N' TO WS-VALID-SW
+042500                 MOVE 'BL06' TO WS-REASON-CODE
+042600                 MOVE 'RATE FACTOR OVERFLOW' TO WS-REASON-TEXT
+042700                 GO TO 2500-EXIT
+042800         END-COMPUTE
+042900         COMPUTE WS-EMI ROUNDED =
+043000             (LOAN-LEFT * WS-MONTHLY-RATE * WS-RATE-FACTOR) /
+043100             (WS-RATE-FACTOR - 1)
+043200             ON SIZE ERROR
+043300                 MOVE 'N' TO WS-VALID-SW
+043400                 MOVE 'BL06' TO WS-REASON-CODE
+043500                 MOVE 'EMI COMPUTATION OVERFLOW' TO WS-REASON-TEXT
+043600                 GO TO 2500-EXIT
+043700         END-COMPUTE
+043800         COMPUTE WS-INTEREST-AMT ROUNDED =
+043900             LOAN-LEFT * WS-MONTHLY-RATE
+044000         IF WS-INTEREST-AMT > WS-EMI
+044100             MOVE WS-EMI TO WS-INTEREST-AMT
+044200         END-IF
+044300         COMPUTE WS-PRINCIPAL-AMT = WS-EMI - WS-INTEREST-AMT
+044400     END-IF.
+044500 2500-EXIT.
+044600     EXIT.
+044700
+044800*----------------------------------------------------------------*
+044900*  2700-WRITE-CHECKPOINT                                        *
+045000*  RECORDS THE LAST LOAN-ID SUCCESSFULLY WRITTEN TO OUT-FILE     *
+045100*  EVERY WS-CKPT-INTERVAL WRITES, SO A RESTART PICKS UP NO MORE  *
+045200*  THAN ONE INTERVAL'S WORTH OF WORK BEHIND WHERE THE PRIOR RUN  *
+045300*  ACTUALLY STOPPED.  THE INTERVAL IS 1 SO A RESTART NEVER       *
+045400*  RE-PRESENTS A LOAN ALREADY WRITTEN TO THE NOW-KEYED OUT-FILE  *
+045500*  AS A SPURIOUS DUPLICATE-KEY EXCEPTION.                        *
+045600*----------------------------------------------------------------*
+045700 2700-WRITE-CHECKPOINT.
+045800     ADD 1 TO WS-WRITE-COUNT
+045900     IF WS-WRITE-COUNT >= WS-CKPT-INTERVAL
+046000         MOVE OUT-LOAN-ID TO CKPT-LAST-LOAN-ID
+046100         MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+046200         WRITE CHECKPOINT-RECORD
+046300         MOVE ZERO TO WS-WRITE-COUNT
+046400     END-IF.
+046500 2700-EXIT.
+046600     EXIT.
+046700
+046800*----------------------------------------------------------------*
+046900*  2800-WRITE-HISTORY                                           *
+047000*  APPENDS TODAY'S OUTPUT-RECORD, TAGGED WITH THE RUN DATE, TO   *
+047100*  LOAN-HISTORY-FILE SO A LOAN'S BALANCE CAN BE TRACED DAY BY    *
+047200*  DAY WITHOUT SOMEONE HAVING TO SAVE OFF OUT-FILE BY HAND.      *
+047300*----------------------------------------------------------------*
+047400 2800-WRITE-HISTORY.
+047500     MOVE WS-RUN-DATE       TO HIST-RUN-DATE
+047600     MOVE OUT-LOAN-ID       TO HIST-LOAN-ID
+047700     MOVE OUT-LOAN-AMOUNT   TO HIST-LOAN-AMOUNT
+047800     MOVE OUT-LOAN-LEFT     TO HIST-LOAN-LEFT
+047900     MOVE OUT-LOAN-TERM     TO HIST-LOAN-TERM
+048000     MOVE OUT-LOAN-COMPLETED TO HIST-LOAN-COMPLETED
+048100     MOVE OUT-LOAN-PRINCIPAL TO HIST-LOAN-PRINCIPAL
+048200     MOVE OUT-LOAN-INTEREST TO HIST-LOAN-INTEREST
+048300     WRITE LOAN-HISTORY-RECORD.
+048400 2800-EXIT.
+048500     EXIT.
+048600
+048700*----------------------------------------------------------------*
+048800*  2900-WRITE-GL-EXTRACT                                        *
+048900*  WRITES ONE GL-EXTRACT-RECORD PER LOAN SO FINANCE CAN POST     *
+049000*  PRINCIPAL AND INTEREST COLLECTED TODAY STRAIGHT TO THE        *
+049100*  GENERAL LEDGER INSTEAD OF RE-DERIVING THE TOTALS BY HAND.     *
+049200*----------------------------------------------------------------*
+049300 2900-WRITE-GL-EXTRACT.
+049400     MOVE WS-RUN-DATE          TO GL-RUN-DATE
+049500     MOVE OUT-LOAN-ID          TO GL-LOAN-ID
+049600     MOVE WS-GL-PRINCIPAL-ACCT TO GL-PRINCIPAL-ACCT
+049700     MOVE OUT-LOAN-PRINCIPAL   TO GL-PRINCIPAL-AMT
+049800     MOVE WS-GL-INTEREST-ACCT  TO GL-INTEREST-ACCT
+049900     MOVE OUT-LOAN-INTEREST    TO GL-INTEREST-AMT
+050000     WRITE GL-EXTRACT-RECORD.
+050100 2900-EXIT.
+050200     EXIT.
+050300
+050400*----------------------------------------------------------------*
+050500*  9000-TERMINATE                                                *
+050600*  A CLEAN FINISH MEANS THERE IS NOTHING LEFT TO RESTART FROM,   *
+050700*  SO THE CHECKPOINT FILE IS EMPTIED HERE; OTHERWISE THE NEXT    *
+050800*  NORMAL RUN WOULD MISREAD TODAY'S LAST CHECKPOINT AS AN        *
+050900*  UNFINISHED RUN AND SKIP FORWARD INTO TOMORROW'S FEED.         *
+051000*----------------------------------------------------------------*
+051100 9000-TERMINATE.
+051200     CLOSE DAILY-FILE
+051300     CLOSE OUT-FILE
+051400     CLOSE LOAN-HISTORY-FILE
+051500     CLOSE EXCEPTION-FILE
+051600     CLOSE BORROWER-MASTER-FILE
+051700     CLOSE GL-EXTRACT-FILE
+051800     CLOSE PREPAYMENT-FILE
+051900     CLOSE CHECKPOINT-FILE
+052000     OPEN OUTPUT CHECKPOINT-FILE
+052100     CLOSE CHECKPOINT-FILE.
+052200 9000-EXIT.
+052300     EXIT.
