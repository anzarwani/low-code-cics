@@ -0,0 +1,7 @@
+      *================================================================*
+      *  CHKPTREC - CHECKPOINT-RECORD LAYOUT FOR CHECKPOINT-FILE       *
+      *================================================================*
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-LOAN-ID    PIC X(03).
+           05 FILLER               PIC X.
+           05 CKPT-WRITE-COUNT     PIC 9(06).
