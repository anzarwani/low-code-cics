@@ -0,0 +1,15 @@
+      *================================================================*
+      *  DLYREC - DAILY-RECORD LAYOUT FOR DAILY-FILE                  *
+      *================================================================*
+       01  DAILY-RECORD.
+           05 LOAN-ID          PIC X(03).
+           05 FILLER           PIC X.
+           05 LOAN-AMOUNT      PIC 9(12).
+           05 FILLER           PIC X.
+           05 LOAN-LEFT        PIC 9(12).
+           05 FILLER           PIC X.
+           05 LOAN-TERM        PIC X(2).
+           05 FILLER           PIC X.
+           05 LOAN-COMPLETED   PIC X.
+           05 FILLER           PIC X.
+           05 LOAN-RATE        PIC 9(02)V9(02).
