@@ -0,0 +1,19 @@
+      *================================================================*
+      *  HISTREC - LOAN-HISTORY-RECORD LAYOUT FOR LOAN-HISTORY-FILE    *
+      *================================================================*
+       01  LOAN-HISTORY-RECORD.
+           05 HIST-RUN-DATE        PIC 9(08).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-ID         PIC X(03).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-AMOUNT     PIC 9(12).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-LEFT       PIC 9(12).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-TERM       PIC X(2).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-COMPLETED  PIC X.
+           05 FILLER               PIC X.
+           05 HIST-LOAN-PRINCIPAL  PIC 9(12).
+           05 FILLER               PIC X.
+           05 HIST-LOAN-INTEREST   PIC 9(12).
