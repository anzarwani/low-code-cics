@@ -0,0 +1,9 @@
+      *================================================================*
+      *  PREPAYRC - PREPAYMENT-RECORD LAYOUT FOR PREPAYMENT-FILE       *
+      *             KEYED ON PP-LOAN-ID.  ONE RECORD PER LOAN WITH A   *
+      *             MID-CYCLE LUMP-SUM PAYMENT TO APPLY TODAY.         *
+      *================================================================*
+       01  PREPAYMENT-RECORD.
+           05 PP-LOAN-ID            PIC X(03).
+           05 FILLER                PIC X.
+           05 PP-AMOUNT             PIC 9(12).
