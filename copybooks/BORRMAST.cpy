@@ -0,0 +1,12 @@
+      *================================================================*
+      *  BORRMAST - BORROWER-MASTER-RECORD LAYOUT FOR BORROWER-MASTER  *
+      *             FILE.  KEYED ON BM-LOAN-ID.                        *
+      *================================================================*
+       01  BORROWER-MASTER-RECORD.
+           05 BM-LOAN-ID           PIC X(03).
+           05 FILLER               PIC X.
+           05 BM-BORROWER-NAME     PIC X(30).
+           05 FILLER               PIC X.
+           05 BM-BRANCH-CODE       PIC X(04).
+           05 FILLER               PIC X.
+           05 BM-PHONE-NUMBER      PIC X(12).
