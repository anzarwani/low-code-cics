@@ -0,0 +1,21 @@
+      *================================================================*
+      *  OUTREC - OUTPUT-RECORD LAYOUT FOR OUT-FILE                   *
+      *================================================================*
+       01  OUTPUT-RECORD.
+           05 OUT-LOAN-ID          PIC X(03).
+           05 FILLER               PIC X.
+           05 OUT-LOAN-AMOUNT      PIC 9(12).
+           05 FILLER               PIC X.
+           05 OUT-LOAN-LEFT        PIC 9(12).
+           05 FILLER               PIC X.
+           05 OUT-LOAN-TERM        PIC X(2).
+           05 FILLER               PIC X.
+           05 OUT-LOAN-COMPLETED   PIC X.
+           05 FILLER               PIC X.
+           05 OUT-LOAN-PRINCIPAL   PIC 9(12).
+           05 FILLER               PIC X.
+           05 OUT-LOAN-INTEREST    PIC 9(12).
+           05 FILLER               PIC X.
+           05 OUT-BORROWER-NAME    PIC X(30).
+           05 FILLER               PIC X.
+           05 OUT-BRANCH-CODE      PIC X(04).
