@@ -0,0 +1,17 @@
+      *================================================================*
+      *  EXCPREC - EXCEPTION-RECORD LAYOUT FOR EXCEPTION-FILE          *
+      *================================================================*
+       01  EXCEPTION-RECORD.
+           05 EX-LOAN-ID           PIC X(03).
+           05 FILLER               PIC X.
+           05 EX-LOAN-AMOUNT       PIC X(12).
+           05 FILLER               PIC X.
+           05 EX-LOAN-LEFT         PIC X(12).
+           05 FILLER               PIC X.
+           05 EX-LOAN-TERM         PIC X(02).
+           05 FILLER               PIC X.
+           05 EX-LOAN-COMPLETED    PIC X.
+           05 FILLER               PIC X.
+           05 EX-REASON-CODE       PIC X(04).
+           05 FILLER               PIC X.
+           05 EX-REASON-TEXT       PIC X(30).
