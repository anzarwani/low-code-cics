@@ -0,0 +1,17 @@
+      *================================================================*
+      *  GLEXTR - GL-EXTRACT-RECORD LAYOUT FOR GL-EXTRACT-FILE         *
+      *           ONE RECORD PER LOAN PROCESSED, CARRYING THE GL      *
+      *           ACCOUNT CODES AND AMOUNTS FOR THE DAY'S POSTING.    *
+      *================================================================*
+       01  GL-EXTRACT-RECORD.
+           05 GL-RUN-DATE          PIC 9(08).
+           05 FILLER               PIC X.
+           05 GL-LOAN-ID           PIC X(03).
+           05 FILLER               PIC X.
+           05 GL-PRINCIPAL-ACCT    PIC X(08).
+           05 FILLER               PIC X.
+           05 GL-PRINCIPAL-AMT     PIC 9(12).
+           05 FILLER               PIC X.
+           05 GL-INTEREST-ACCT     PIC X(08).
+           05 FILLER               PIC X.
+           05 GL-INTEREST-AMT      PIC 9(12).
