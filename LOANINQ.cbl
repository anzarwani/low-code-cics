@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANINQ.
+000300 AUTHOR. D-TEAGUE.
+000400 INSTALLATION. LOAN-SERVICING-BATCH.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  ---------- ----  ----------------------------------------    *
+001100*  08/09/2026  DT   ORIGINAL VERSION.  ON-DEMAND LOOKUP OF A     *
+001200*                   SINGLE LOAN BY LOAN-ID AGAINST THE INDEXED   *
+001300*                   daily_update_file.txt THAT PROCESS WRITES,   *
+001400*                   SO A CSR CAN ANSWER A BALANCE QUESTION       *
+001500*                   WITHOUT WAITING FOR THE NEXT REPORT RUN.     *
+001600*================================================================*
+001700*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OUT-FILE
+002200            ASSIGN TO 'daily_update_file.txt'
+002300            ORGANIZATION IS INDEXED
+002400            ACCESS MODE IS RANDOM
+002500            RECORD KEY IS OUT-LOAN-ID.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  OUT-FILE.
+003000     COPY OUTREC.
+003100
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-INQUIRY-ID           PIC X(03).
+003400
+003500 01  WS-NOT-FOUND-LINE.
+003600     05 FILLER               PIC X(16)
+003700            VALUE 'LOAN NOT FOUND: '.
+003800     05 NF-LOAN-ID            PIC X(03).
+003900
+004000 01  WS-RESULT-LINE-1.
+004100     05 FILLER               PIC X(10) VALUE '  LOAN ID '.
+004200     05 RL-LOAN-ID            PIC X(03).
+004300     05 FILLER                PIC X(05) VALUE SPACES.
+004400     05 FILLER                PIC X(08) VALUE 'AMOUNT: '.
+004500     05 RL-LOAN-AMOUNT        PIC Z(11)9.
+004600
+004700 01  WS-RESULT-LINE-2.
+004800     05 FILLER                PIC X(10) VALUE '  BALANCE '.
+004900     05 RL-LOAN-LEFT          PIC Z(11)9.
+005000     05 FILLER                PIC X(05) VALUE SPACES.
+005100     05 FILLER                PIC X(08) VALUE 'TERM:   '.
+005200     05 RL-LOAN-TERM          PIC X(2).
+005300     05 FILLER                PIC X(05) VALUE SPACES.
+005400     05 FILLER                PIC X(11) VALUE 'COMPLETED: '.
+005500     05 RL-LOAN-COMPLETED     PIC X.
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006000     PERFORM 2000-LOOKUP-LOAN THRU 2000-EXIT
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006200     STOP RUN.
+006300
+006400 1000-INITIALIZE.
+006500     DISPLAY 'ENTER LOAN ID TO LOOK UP: '
+006600     ACCEPT WS-INQUIRY-ID
+006700     OPEN INPUT OUT-FILE.
+006800 1000-EXIT.
+006900     EXIT.
+007000
+007100*----------------------------------------------------------------*
+007200*  2000-LOOKUP-LOAN                                             *
+007300*  READS THE ONE LOAN RECORD KEYED BY THE ID THE USER ENTERED    *
+007400*  AND DISPLAYS ITS CURRENT STATUS, OR A NOT-FOUND MESSAGE.      *
+007500*----------------------------------------------------------------*
+007600 2000-LOOKUP-LOAN.
+007700     MOVE WS-INQUIRY-ID TO OUT-LOAN-ID
+007800     READ OUT-FILE
+007900         INVALID KEY
+008000             MOVE WS-INQUIRY-ID TO NF-LOAN-ID
+008100             DISPLAY WS-NOT-FOUND-LINE
+008200             GO TO 2000-EXIT
+008300     END-READ
+008400
+008500     MOVE SPACES TO WS-RESULT-LINE-1
+008600     MOVE OUT-LOAN-ID TO RL-LOAN-ID
+008700     MOVE OUT-LOAN-AMOUNT TO RL-LOAN-AMOUNT
+008800     DISPLAY WS-RESULT-LINE-1
+008900
+009000     MOVE SPACES TO WS-RESULT-LINE-2
+009100     MOVE OUT-LOAN-LEFT TO RL-LOAN-LEFT
+009200     MOVE OUT-LOAN-TERM TO RL-LOAN-TERM
+009300     MOVE OUT-LOAN-COMPLETED TO RL-LOAN-COMPLETED
+009400     DISPLAY WS-RESULT-LINE-2.
+009500 2000-EXIT.
+009600     EXIT.
+009700
+009800 9000-TERMINATE.
+009900     CLOSE OUT-FILE.
+010000 9000-EXIT.
+010100     EXIT.
